@@ -9,18 +9,35 @@
        FILE-CONTROL.
             SELECT IP-TAPE
                 ASSIGN TO "/tmp/TAPES.DAT"
-                ORGANIZATION IS LINE SEQUENTIAL.
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS TM-KEY
+                FILE STATUS IS WS-TAPE-STATUS.
             SELECT OP-COLLECTION
                 ASSIGN TO "/tmp/tape-collection"
                 ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT EXCEPTION-RPT
+                ASSIGN TO "/tmp/tape-exceptions"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT CHECKPOINT-FILE
+                ASSIGN TO "/tmp/tape-checkpoint"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CKPT-STATUS.
+            SELECT NETWORTH-FILE
+                ASSIGN TO "/tmp/tape-networth"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT SELECTION-FILE
+                ASSIGN TO "/tmp/tape-select.ctl"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-SELECT-STATUS.
             SELECT SW-TAPE
                 ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
-        
+
        FILE SECTION.
        FD  IP-TAPE.
-       01  IP-TAPE-REC                      PIC X(52).
+       COPY TAPEMSTR.
 
        SD  SW-TAPE.
        01  SW-TAPE-REC.
@@ -29,6 +46,7 @@
             05  SW-TAPE-YEAR                PIC X(04).
             05  SW-TAPE-VALUE               PIC 999V99.
             05  SW-TAPE-RATING              PIC 9V99.
+            05  SW-TAPE-FORMAT              PIC X(02).
 
        FD  OP-COLLECTION.
        01  OP-COLLECTION-REC.              
@@ -42,26 +60,113 @@
             05  OP-TAPE-VALUE               PIC $$$9.99.
             05                              PIC X(05).
             05  OP-TAPE-RATING              PIC 9.99.
+            05                              PIC X(03).
+            05  OP-TAPE-FORMAT              PIC X(02).
+
+       FD  EXCEPTION-RPT.
+       01  EXCEPTION-RPT-REC                PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+            05  CK-YEAR                     PIC X(04).
+            05  CK-ARTIST                   PIC X(20).
+            05  CK-TITLE                    PIC X(20).
+            05  CK-TAPE-VALUE               PIC 9999V99.
+            05  CK-TAPE-RATING              PIC 999V99.
+            05  CK-TAPE-NUM                 PIC 9999.
+            05  CK-HIGHEST-RATING           PIC 999V99.
+            05  CK-HIGHEST-YEAR             PIC X(04).
+            05  CK-LOWEST-RATING            PIC 999V99.
+            05  CK-LOWEST-YEAR              PIC X(04).
+            05  CK-YEAR-VALUE               PIC 9999V99.
+            05  CK-YEAR-RATING              PIC 999V99.
+            05  CK-YEAR-NUM                 PIC 9999.
+            05  CK-ARTIST-VALUE             PIC 9999V99.
+            05  CK-ARTIST-RATING            PIC 999V99.
+            05  CK-ARTIST-NUM               PIC 9999.
+            05  CK-FOOTER-DONE              PIC X.
+
+       FD  NETWORTH-FILE.
+       COPY NETWORTH.
+
+       FD  SELECTION-FILE.
+       01  SELECTION-CTL-REC.
+            05  SC-START-YEAR               PIC X(04).
+            05  SC-END-YEAR                 PIC X(04).
+            05  SC-MIN-RATING               PIC 9V99.
 
        WORKING-STORAGE SECTION.
        01  WS-ACCUMULATORS.
             05  A-TAPE-VALUE                PIC 9999V99 VALUE ZERO.
             05  A-TAPE-RATING               PIC 999V99 VALUE ZERO.
             05  A-TAPE-NUM                  PIC 9999 VALUE ZERO.
+            05  A-ALL-TAPE-VALUE            PIC 9999V99 VALUE ZERO.
             05  A-YEAR-TAPE-VALUE           PIC 9999V99 VALUE ZERO.
             05  A-YEAR-TAPE-RATING          PIC 999V99 VALUE ZERO.
             05  A-YEAR-TAPE-NUM             PIC 9999 VALUE ZERO.
+            05  A-ARTIST-TAPE-VALUE         PIC 9999V99 VALUE ZERO.
+            05  A-ARTIST-TAPE-RATING        PIC 999V99 VALUE ZERO.
+            05  A-ARTIST-TAPE-NUM           PIC 9999 VALUE ZERO.
 
        01  WS-SWITCHES.
             05  EOF-TAPE-SW                 PIC X VALUE "N".
-                88  EOF-TAPE                      VALUE "Y".            
+                88  EOF-TAPE                      VALUE "Y".
+            05  EOF-EDIT-SW                 PIC X VALUE "N".
+                88  EOF-EDIT                      VALUE "Y".
+            05  WS-RESTART-SW               PIC X VALUE "N".
+                88  WS-RESTART                    VALUE "Y".
+            05  WS-FOOTER-DONE-SW           PIC X VALUE "N".
+                88  WS-FOOTER-ALREADY-DONE        VALUE "Y".
+
+       01  WS-FILE-STATUSES.
+            05  WS-TAPE-STATUS              PIC X(02) VALUE "00".
+            05  WS-CKPT-STATUS              PIC X(02) VALUE "00".
+            05  WS-SELECT-STATUS            PIC X(02) VALUE "00".
+
+       01  WS-SELECTION-CRITERIA.
+            05  WS-SEL-START-YEAR           PIC X(04) VALUE "0000".
+            05  WS-SEL-END-YEAR             PIC X(04) VALUE "9999".
+            05  WS-SEL-MIN-RATING           PIC 9V99 VALUE ZERO.
+
+       01  WS-CHECKPOINT-KEY.
+            05  WS-CKPT-YEAR                PIC X(04) VALUE SPACES.
+            05  WS-CKPT-ARTIST              PIC X(20) VALUE SPACES.
+            05  WS-CKPT-TITLE               PIC X(20) VALUE SPACES.
+
+       01  WS-DUPLICATES.
+            05  WS-DUP-COUNT                PIC 9(03) VALUE ZERO.
+            05  WS-DUP-IX                   PIC 9(03) VALUE ZERO.
+            05  WS-DUP-TABLE OCCURS 50 TIMES.
+                10  WSD-YEAR                PIC X(04).
+                10  WSD-ARTIST              PIC X(20).
+                10  WSD-TITLE               PIC X(20).
+                10  WSD-VALUE               PIC 999V99.
+                10  WSD-RATING              PIC 9V99.
+
+       01  WS-FORMAT-TOTALS.
+            05  WS-FMT-COUNT                PIC 9(03) VALUE ZERO.
+            05  WS-FMT-IX                   PIC 9(03) VALUE ZERO.
+            05  WS-FMT-TABLE OCCURS 20 TIMES.
+                10  WSF-FORMAT              PIC X(02).
+                10  WSF-VALUE               PIC 9999V99.
+
+       01  WS-EDIT-FIELDS.
+            05  WS-EXCEPTION-REASON         PIC X(25) VALUE SPACES.
+            05  WS-MAX-RATING               PIC 9V99 VALUE 5.00.
         
        01  WS-AVERAGES.
             05  WS-AVG-TAPE-RATE            PIC 999V99 VALUE ZERO.
             05  WS-AVG-TAPE-VAL             PIC 9999V99 VALUE ZERO.
+
+       01  WS-HIGHEST-LOWEST.
+            05  WS-HIGHEST-RATING       PIC 999V99 VALUE ZERO.
+            05  WS-LOWEST-RATING        PIC 999V99 VALUE 5.
         
        01  WS-TEMPORARY.
             05  WS-PREV-YEAR                PIC X(04) VALUE ALL SPACES.
+            05  WS-PREV-ARTIST              PIC X(20) VALUE SPACES.
+            05  WS-LAST-ARTIST              PIC X(20) VALUE SPACES.
+            05  WS-LAST-TITLE               PIC X(20) VALUE SPACES.
         
        01  YEAR-AVERAGE-REC.
             05                              PIC X(06) VALUE ALL SPACES.
@@ -78,6 +183,22 @@
             05                              PIC X(06) VALUE "TOTAL:".
             05                              PIC X(40) VALUE ALL SPACES.
             05  YT-TAPE-VALUE               PIC $,$$9.99 VALUE ZERO.
+
+       01  ARTIST-AVERAGE-REC.
+            05                              PIC X(09) VALUE ALL SPACES.
+            05  AA-ARTIST                   PIC X(20) VALUE ALL SPACES.
+            05                              PIC X(08) VALUE "AVERAGE:".
+            05                              PIC X(22) VALUE ALL SPACES.
+            05  AA-TAPE-VALUE               PIC $$9.99 VALUE ZERO.
+            05                              PIC X(05) VALUE ALL SPACES.
+            05  AA-TAPE-RATING              PIC 9.99 VALUE ZERO.
+
+       01  ARTIST-TOTAL-REC.
+            05                              PIC X(09) VALUE ALL SPACES.
+            05  AT-ARTIST                   PIC X(20) VALUE ALL SPACES.
+            05                              PIC X(06) VALUE "TOTAL:".
+            05                              PIC X(22) VALUE ALL SPACES.
+            05  AT-TAPE-VALUE               PIC $,$$9.99 VALUE ZERO.
         
        01  GRAND-AVERAGE-REC.
             05                              PIC X(06) VALUE ALL SPACES.
@@ -94,7 +215,19 @@
             05                              PIC X(06) VALUE "TOTAL:".
             05                              PIC X(39) VALUE ALL SPACES.
             05  GT-TAPE-VALUE               PIC $,$$9.99 VALUE ZERO.
-            
+
+       01  HIGHEST-YEAR-REC.
+            05                          PIC X(06) VALUE ALL SPACES.
+            05                          PIC X(11) VALUE "BEST YEAR: ".
+            05                          PIC X(53) VALUE SPACES.
+            05  HY-YEAR                 PIC X(04) VALUE SPACES.
+
+       01  LOWEST-YEAR-REC.
+            05                          PIC X(06) VALUE ALL SPACES.
+            05                          PIC X(11) VALUE "WORST YEAR:".
+            05                          PIC X(53) VALUE SPACES.
+            05  LY-YEAR                 PIC X(04) VALUE SPACES.
+
        01  TITLE-1.
             05  PIC X(28) VALUE ALL SPACES.
             05  PIC X(25) VALUE "MIKE'S TAPE COLLECTION".
@@ -110,6 +243,8 @@
             05  PIC X(05) VALUE "VALUE".
             05  PIC X(03) VALUE ALL SPACES.
             05  PIC X(06) VALUE "RATING".
+            05  PIC X(03) VALUE ALL SPACES.
+            05  PIC X(02) VALUE "FM".
 
        01  HEADER-DASHES.
             05  PIC X(06) VALUE ALL SPACES.
@@ -122,6 +257,8 @@
             05  PIC X(07) VALUE ALL "-".
             05  PIC X(03) VALUE ALL SPACES.
             05  PIC X(06) VALUE ALL "-".
+            05  PIC X(03) VALUE ALL SPACES.
+            05  PIC X(02) VALUE ALL "-".
 
        01  FOOTER-DASHES.
             05  PIC X(58) VALUE ALL SPACES.
@@ -133,6 +270,56 @@
             05  PIC X(06) VALUE ALL SPACES.
             05  PIC X(68) VALUE ALL "-".
 
+       01  EXC-TITLE-1.
+            05  PIC X(20) VALUE ALL SPACES.
+            05  PIC X(25) VALUE "TAPE INPUT EXCEPTIONS".
+
+       01  EXC-HEADER-1.
+            05  PIC X(20) VALUE "ARTIST".
+            05  PIC X(02) VALUE ALL SPACES.
+            05  PIC X(20) VALUE "TITLE".
+            05  PIC X(02) VALUE ALL SPACES.
+            05  PIC X(25) VALUE "REASON".
+
+       01  EXC-DETAIL-LINE.
+            05  ED-ARTIST                   PIC X(20).
+            05                              PIC X(02) VALUE ALL SPACES.
+            05  ED-TITLE                    PIC X(20).
+            05                              PIC X(02) VALUE ALL SPACES.
+            05  ED-REASON                   PIC X(25).
+
+       01  DUP-TITLE.
+            05                              PIC X(06) VALUE ALL SPACES.
+            05                              PIC X(20) VALUE
+                "POSSIBLE DUPLICATES:".
+
+       01  DUP-NONE-LINE.
+            05                              PIC X(06) VALUE ALL SPACES.
+            05                              PIC X(10) VALUE "NO DUPS".
+
+       01  DUP-DETAIL-LINE.
+            05                              PIC X(06) VALUE ALL SPACES.
+            05  DD-YEAR                     PIC X(04).
+            05                              PIC X(03) VALUE ALL SPACES.
+            05  DD-ARTIST                   PIC X(20).
+            05                              PIC X(02) VALUE ALL SPACES.
+            05  DD-TITLE                    PIC X(20).
+            05                              PIC X(03) VALUE ALL SPACES.
+            05  DD-VALUE                    PIC $$$9.99.
+            05                              PIC X(05) VALUE ALL SPACES.
+            05  DD-RATING                   PIC 9.99.
+
+       01  FORMAT-TITLE.
+            05                              PIC X(06) VALUE ALL SPACES.
+            05                              PIC X(16) VALUE
+                "VALUE BY FORMAT:".
+
+       01  FORMAT-DETAIL-LINE.
+            05                              PIC X(06) VALUE ALL SPACES.
+            05  FD-FORMAT                   PIC X(02).
+            05                              PIC X(03) VALUE ALL SPACES.
+            05  FD-VALUE                    PIC $,$$9.99.
+
        PROCEDURE DIVISION.
 
        00000-MAIN.
@@ -140,11 +327,95 @@
                 ASCENDING SW-TAPE-YEAR,
                           SW-TAPE-ARTIST,
                           SW-TAPE-TITLE
-                USING IP-TAPE
+                INPUT PROCEDURE OV1000-EDIT-INPUT
                 OUTPUT PROCEDURE OA1000-MAINLINE.
 
             STOP RUN.
-            
+
+       OV1000-EDIT-INPUT.
+            PERFORM OV0500-READ-SELECTION.
+
+            OPEN INPUT IP-TAPE.
+            OPEN OUTPUT EXCEPTION-RPT.
+
+            WRITE EXCEPTION-RPT-REC FROM EXC-TITLE-1.
+            WRITE EXCEPTION-RPT-REC FROM EXC-HEADER-1
+                AFTER ADVANCING 1 LINE.
+
+            IF WS-TAPE-STATUS NOT = "00"
+                DISPLAY "TAPE-COLLECTION: NO MASTER FILE (STATUS "
+                    WS-TAPE-STATUS ") - RUN TAPE-MAINTENANCE FIRST"
+                MOVE "Y" TO EOF-EDIT-SW
+            ELSE
+                PERFORM OV2000-EDIT-RECORD
+                    UNTIL EOF-EDIT
+                CLOSE IP-TAPE
+            END-IF.
+
+            CLOSE EXCEPTION-RPT.
+
+       OV0500-READ-SELECTION.
+            OPEN INPUT SELECTION-FILE.
+            IF WS-SELECT-STATUS = "00"
+                READ SELECTION-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE SC-START-YEAR  TO WS-SEL-START-YEAR
+                        MOVE SC-END-YEAR    TO WS-SEL-END-YEAR
+                        MOVE SC-MIN-RATING  TO WS-SEL-MIN-RATING
+                END-READ
+                CLOSE SELECTION-FILE
+            END-IF.
+
+       OV2000-EDIT-RECORD.
+            READ IP-TAPE
+                AT END MOVE "Y" TO EOF-EDIT-SW
+                NOT AT END
+                    PERFORM OV3000-VALIDATE-RECORD
+            END-READ.
+
+       OV3000-VALIDATE-RECORD.
+            MOVE SPACES TO WS-EXCEPTION-REASON.
+
+            IF TM-YEAR IS NOT NUMERIC
+                MOVE "NON-NUMERIC YEAR" TO WS-EXCEPTION-REASON
+            ELSE IF TM-VALUE IS NOT NUMERIC
+                MOVE "NON-NUMERIC VALUE" TO WS-EXCEPTION-REASON
+            ELSE IF TM-RATING IS NOT NUMERIC
+                MOVE "NON-NUMERIC RATING" TO WS-EXCEPTION-REASON
+            ELSE IF TM-RATING > WS-MAX-RATING
+                MOVE "RATING OUT OF RANGE" TO WS-EXCEPTION-REASON
+            END-IF.
+
+            IF WS-EXCEPTION-REASON = SPACES
+      *> Net worth runs against every valid record, not just the
+      *> ones a req009 selection run keeps, so an "appraise the
+      *> good stuff" run never understates it.
+                ADD TM-VALUE TO A-ALL-TAPE-VALUE
+
+                IF TM-YEAR >= WS-SEL-START-YEAR
+                        AND TM-YEAR <= WS-SEL-END-YEAR
+                        AND TM-RATING >= WS-SEL-MIN-RATING
+                    MOVE TM-ARTIST      TO SW-TAPE-ARTIST
+                    MOVE TM-TITLE       TO SW-TAPE-TITLE
+                    MOVE TM-YEAR        TO SW-TAPE-YEAR
+                    MOVE TM-VALUE       TO SW-TAPE-VALUE
+                    MOVE TM-RATING      TO SW-TAPE-RATING
+                    MOVE TM-FORMAT      TO SW-TAPE-FORMAT
+                    RELEASE SW-TAPE-REC
+                END-IF
+            ELSE
+                PERFORM OV4000-WRITE-EXCEPTION
+            END-IF.
+
+       OV4000-WRITE-EXCEPTION.
+            MOVE TM-ARTIST          TO ED-ARTIST.
+            MOVE TM-TITLE           TO ED-TITLE.
+            MOVE WS-EXCEPTION-REASON TO ED-REASON.
+
+            WRITE EXCEPTION-RPT-REC FROM EXC-DETAIL-LINE
+                AFTER ADVANCING 1 LINE.
+
        OA1000-MAINLINE.
             PERFORM OB1000-SETUP.
             PERFORM OB2000-PROCESS
@@ -152,79 +423,334 @@
             PERFORM OB3000-WRAPUP.
 
        OB1000-SETUP.
-            OPEN OUTPUT OP-COLLECTION.
+            PERFORM OB1100-CHECK-RESTART.
 
-            WRITE OP-COLLECTION-REC FROM TITLE-1.
-            WRITE OP-COLLECTION-REC FROM HEADER-1
-                AFTER ADVANCING 1 LINES.
-            WRITE OP-COLLECTION-REC FROM HEADER-DASHES
-                AFTER ADVANCING 1 LINE.
+            IF WS-RESTART
+                OPEN EXTEND OP-COLLECTION
+            ELSE
+                OPEN OUTPUT OP-COLLECTION
+                WRITE OP-COLLECTION-REC FROM TITLE-1
+                WRITE OP-COLLECTION-REC FROM HEADER-1
+                    AFTER ADVANCING 1 LINES
+                WRITE OP-COLLECTION-REC FROM HEADER-DASHES
+                    AFTER ADVANCING 1 LINE
+            END-IF.
 
             MOVE SPACES TO OP-COLLECTION-REC.
 
             RETURN SW-TAPE
                 AT END MOVE "Y" TO EOF-TAPE-SW.
-                
-            MOVE SW-TAPE-YEAR       TO WS-PREV-YEAR.
-            MOVE SW-TAPE-YEAR       TO OP-TAPE-YEAR.
 
-       OB2000-PROCESS.
-            IF SW-TAPE-YEAR IS NOT EQUAL TO WS-PREV-YEAR
-                PERFORM OC2000-PRINT-PAGE-TOTAL-AVG
+            IF WS-RESTART
+                PERFORM OB1200-SKIP-CHECKPOINTED
+                    UNTIL EOF-TAPE
+                    OR SW-TAPE-YEAR > WS-CKPT-YEAR
+                    OR (SW-TAPE-YEAR = WS-CKPT-YEAR
+                        AND SW-TAPE-ARTIST > WS-CKPT-ARTIST)
+                    OR (SW-TAPE-YEAR = WS-CKPT-YEAR
+                        AND SW-TAPE-ARTIST = WS-CKPT-ARTIST
+                        AND SW-TAPE-TITLE > WS-CKPT-TITLE)
+            END-IF.
+
+      *> On restart, WS-PREV-YEAR/WS-PREV-ARTIST and the year/artist
+      *> subtotals were already restored from the checkpoint by
+      *> OB1100-CHECK-RESTART (the checkpoint is now written after
+      *> every detail line, not just at year breaks, so it always
+      *> reflects exactly what is already on disk). Leaving that
+      *> state alone lets OB2000-PROCESS's normal break detection
+      *> decide, for the first resumed record, whether it continues
+      *> the in-progress year/artist or starts a new one - the same
+      *> logic a non-restarted run uses for every other record.
+            IF NOT EOF-TAPE AND NOT WS-RESTART
                 MOVE SW-TAPE-YEAR   TO WS-PREV-YEAR
                 MOVE SW-TAPE-YEAR   TO OP-TAPE-YEAR
+                MOVE SW-TAPE-YEAR   TO HY-YEAR
+                MOVE SW-TAPE-YEAR   TO LY-YEAR
+                MOVE SW-TAPE-ARTIST TO WS-PREV-ARTIST
             END-IF.
-       
-            MOVE SW-TAPE-TITLE      TO OP-TAPE-TITLE.
-            MOVE SW-TAPE-ARTIST     TO OP-TAPE-ARTIST.
-            MOVE SW-TAPE-VALUE      TO OP-TAPE-VALUE.
-            MOVE SW-TAPE-RATING     TO OP-TAPE-RATING.
 
-            ADD  SW-TAPE-VALUE      TO A-TAPE-VALUE.
-            ADD  SW-TAPE-RATING     TO A-TAPE-RATING.
-            ADD  1                  TO A-TAPE-NUM.
+       OB1100-CHECK-RESTART.
+            MOVE "N" TO WS-RESTART-SW.
 
-            ADD  SW-TAPE-VALUE      TO A-YEAR-TAPE-VALUE.
-            ADD  SW-TAPE-RATING     TO A-YEAR-TAPE-RATING.
-            ADD  1                  TO A-YEAR-TAPE-NUM.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WS-CKPT-STATUS = "00"
+                READ CHECKPOINT-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE "Y"            TO WS-RESTART-SW
+                        MOVE CK-YEAR        TO WS-CKPT-YEAR
+                        MOVE CK-ARTIST      TO WS-CKPT-ARTIST
+                        MOVE CK-TITLE       TO WS-CKPT-TITLE
+                        MOVE CK-TAPE-VALUE  TO A-TAPE-VALUE
+                        MOVE CK-TAPE-RATING TO A-TAPE-RATING
+                        MOVE CK-TAPE-NUM    TO A-TAPE-NUM
+                        MOVE CK-HIGHEST-RATING TO WS-HIGHEST-RATING
+                        MOVE CK-HIGHEST-YEAR   TO HY-YEAR
+                        MOVE CK-LOWEST-RATING  TO WS-LOWEST-RATING
+                        MOVE CK-LOWEST-YEAR    TO LY-YEAR
+                        MOVE CK-YEAR-VALUE     TO A-YEAR-TAPE-VALUE
+                        MOVE CK-YEAR-RATING    TO A-YEAR-TAPE-RATING
+                        MOVE CK-YEAR-NUM       TO A-YEAR-TAPE-NUM
+                        MOVE CK-ARTIST-VALUE   TO A-ARTIST-TAPE-VALUE
+                        MOVE CK-ARTIST-RATING  TO A-ARTIST-TAPE-RATING
+                        MOVE CK-ARTIST-NUM     TO A-ARTIST-TAPE-NUM
+                        MOVE CK-YEAR           TO WS-PREV-YEAR
+                        MOVE CK-ARTIST         TO WS-PREV-ARTIST
+                        MOVE CK-ARTIST         TO WS-LAST-ARTIST
+                        MOVE CK-TITLE          TO WS-LAST-TITLE
+                        MOVE CK-FOOTER-DONE    TO WS-FOOTER-DONE-SW
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            END-IF.
 
-            WRITE OP-COLLECTION-REC
-                AFTER ADVANCING 1 LINE.
+       OB1200-SKIP-CHECKPOINTED.
+            RETURN SW-TAPE
+                AT END MOVE "Y" TO EOF-TAPE-SW.
 
-            MOVE SPACES             TO OP-TAPE-YEAR.
+       OB2000-PROCESS.
+            IF SW-TAPE-YEAR = WS-PREV-YEAR
+                    AND SW-TAPE-ARTIST = WS-LAST-ARTIST
+                    AND SW-TAPE-TITLE = WS-LAST-TITLE
+                PERFORM OC6000-FLAG-DUPLICATE
+            ELSE
+                IF SW-TAPE-YEAR IS NOT EQUAL TO WS-PREV-YEAR
+                    IF WS-PREV-ARTIST NOT = SPACES
+                        PERFORM OC2100-PRINT-ARTIST-TOTAL-AVG
+                    END-IF
+                    PERFORM OC2000-PRINT-PAGE-TOTAL-AVG
+                    MOVE SW-TAPE-YEAR   TO WS-PREV-YEAR
+                    MOVE SW-TAPE-YEAR   TO OP-TAPE-YEAR
+                    MOVE SPACES         TO WS-PREV-ARTIST
+                ELSE
+                    IF SW-TAPE-ARTIST IS NOT EQUAL TO WS-PREV-ARTIST
+                            AND WS-PREV-ARTIST NOT = SPACES
+                        PERFORM OC2100-PRINT-ARTIST-TOTAL-AVG
+                    END-IF
+                END-IF
+
+                MOVE SW-TAPE-ARTIST     TO WS-PREV-ARTIST
+
+                MOVE SW-TAPE-TITLE      TO OP-TAPE-TITLE
+                MOVE SW-TAPE-ARTIST     TO OP-TAPE-ARTIST
+                MOVE SW-TAPE-VALUE      TO OP-TAPE-VALUE
+                MOVE SW-TAPE-RATING     TO OP-TAPE-RATING
+                MOVE SW-TAPE-FORMAT     TO OP-TAPE-FORMAT
+
+                ADD  SW-TAPE-VALUE      TO A-TAPE-VALUE
+                ADD  SW-TAPE-RATING     TO A-TAPE-RATING
+                ADD  1                  TO A-TAPE-NUM
+
+                ADD  SW-TAPE-VALUE      TO A-YEAR-TAPE-VALUE
+                ADD  SW-TAPE-RATING     TO A-YEAR-TAPE-RATING
+                ADD  1                  TO A-YEAR-TAPE-NUM
+
+                ADD  SW-TAPE-VALUE      TO A-ARTIST-TAPE-VALUE
+                ADD  SW-TAPE-RATING     TO A-ARTIST-TAPE-RATING
+                ADD  1                  TO A-ARTIST-TAPE-NUM
+
+                PERFORM OC7000-ACCUM-FORMAT-TOTAL
+
+                MOVE SW-TAPE-ARTIST     TO WS-LAST-ARTIST
+                MOVE SW-TAPE-TITLE      TO WS-LAST-TITLE
+
+                WRITE OP-COLLECTION-REC
+                    AFTER ADVANCING 1 LINE
+
+      *> Checkpoint after every detail line, not just at year
+      *> breaks, so OB1000-SETUP's OPEN EXTEND on restart never
+      *> re-appends records that are already on disk - the prior
+      *> coarser (year-only) checkpoint let a mid-year crash leave
+      *> the partially-written year reprocessed and duplicated.
+                PERFORM OC2500-WRITE-CHECKPOINT
+
+                MOVE SPACES             TO OP-TAPE-YEAR
+            END-IF.
 
             RETURN SW-TAPE
                 AT END MOVE "Y" TO EOF-TAPE-SW.
 
+       OC6000-FLAG-DUPLICATE.
+            IF WS-DUP-COUNT < 50
+                ADD 1 TO WS-DUP-COUNT
+                MOVE SW-TAPE-YEAR   TO WSD-YEAR(WS-DUP-COUNT)
+                MOVE SW-TAPE-ARTIST TO WSD-ARTIST(WS-DUP-COUNT)
+                MOVE SW-TAPE-TITLE  TO WSD-TITLE(WS-DUP-COUNT)
+                MOVE SW-TAPE-VALUE  TO WSD-VALUE(WS-DUP-COUNT)
+                MOVE SW-TAPE-RATING TO WSD-RATING(WS-DUP-COUNT)
+            END-IF.
+
+       OC7000-ACCUM-FORMAT-TOTAL.
+            MOVE ZERO TO WS-FMT-IX.
+
+            PERFORM VARYING WS-FMT-IX FROM 1 BY 1
+                    UNTIL WS-FMT-IX > WS-FMT-COUNT
+                    OR WSF-FORMAT(WS-FMT-IX) = SW-TAPE-FORMAT
+                CONTINUE
+            END-PERFORM.
+
+            IF WS-FMT-IX > WS-FMT-COUNT
+                IF WS-FMT-COUNT < 20
+                    ADD 1 TO WS-FMT-COUNT
+                    MOVE WS-FMT-COUNT       TO WS-FMT-IX
+                    MOVE SW-TAPE-FORMAT     TO WSF-FORMAT(WS-FMT-IX)
+                    MOVE ZERO               TO WSF-VALUE(WS-FMT-IX)
+                END-IF
+            END-IF.
+
+            IF WS-FMT-IX <= WS-FMT-COUNT
+                ADD SW-TAPE-VALUE TO WSF-VALUE(WS-FMT-IX)
+            END-IF.
+
        OB3000-WRAPUP.
-            PERFORM OC2000-PRINT-PAGE-TOTAL-AVG
-            PERFORM OC3000-PRINT-GRAND-TOTAL-AVG.
-            
+      *> WS-FOOTER-ALREADY-DONE (restored from CK-FOOTER-DONE) means
+      *> a prior run got all the way through printing the trailing
+      *> artist/year subtotals and the grand-total/duplicates/format
+      *> footer before crashing (the only gap left open is between
+      *> that and OB3500-CLEAR-CHECKPOINT) - none of it is repeated.
+            IF WS-FOOTER-ALREADY-DONE
+                DISPLAY "TAPE-COLLECTION: RESTART FOUND THE REPORT "
+                    "ALREADY COMPLETE - NOT REPEATING THE FOOTER"
+            ELSE
+                IF WS-PREV-ARTIST NOT = SPACES
+                    PERFORM OC2100-PRINT-ARTIST-TOTAL-AVG
+                END-IF
+                IF WS-PREV-YEAR NOT = SPACES
+                    PERFORM OC2000-PRINT-PAGE-TOTAL-AVG
+                END-IF
+                PERFORM OC3000-PRINT-GRAND-TOTAL-AVG
+                PERFORM OC4000-PRINT-DUPLICATES
+                PERFORM OC5000-PRINT-FORMAT-TOTALS
+                PERFORM OC2600-MARK-FOOTER-DONE
+            END-IF.
+
+            PERFORM OC8000-WRITE-NETWORTH.
+
             CLOSE OP-COLLECTION.
 
-                
+            PERFORM OB3500-CLEAR-CHECKPOINT.
+
+       OC4000-PRINT-DUPLICATES.
+            WRITE OP-COLLECTION-REC FROM GRAND-TOTAL-AVG-DASHES
+                AFTER ADVANCING 2 LINES.
+            WRITE OP-COLLECTION-REC FROM DUP-TITLE
+                AFTER ADVANCING 1 LINE.
+
+            IF WS-DUP-COUNT = 0
+                WRITE OP-COLLECTION-REC FROM DUP-NONE-LINE
+                    AFTER ADVANCING 1 LINE
+            ELSE
+                PERFORM VARYING WS-DUP-IX FROM 1 BY 1
+                        UNTIL WS-DUP-IX > WS-DUP-COUNT
+                    MOVE WSD-YEAR(WS-DUP-IX)   TO DD-YEAR
+                    MOVE WSD-ARTIST(WS-DUP-IX) TO DD-ARTIST
+                    MOVE WSD-TITLE(WS-DUP-IX)  TO DD-TITLE
+                    MOVE WSD-VALUE(WS-DUP-IX)  TO DD-VALUE
+                    MOVE WSD-RATING(WS-DUP-IX) TO DD-RATING
+                    WRITE OP-COLLECTION-REC FROM DUP-DETAIL-LINE
+                        AFTER ADVANCING 1 LINE
+                END-PERFORM
+            END-IF.
+
+       OC5000-PRINT-FORMAT-TOTALS.
+            WRITE OP-COLLECTION-REC FROM GRAND-TOTAL-AVG-DASHES
+                AFTER ADVANCING 2 LINES.
+            WRITE OP-COLLECTION-REC FROM FORMAT-TITLE
+                AFTER ADVANCING 1 LINE.
+
+            PERFORM VARYING WS-FMT-IX FROM 1 BY 1
+                    UNTIL WS-FMT-IX > WS-FMT-COUNT
+                MOVE WSF-FORMAT(WS-FMT-IX) TO FD-FORMAT
+                MOVE WSF-VALUE(WS-FMT-IX)  TO FD-VALUE
+                WRITE OP-COLLECTION-REC FROM FORMAT-DETAIL-LINE
+                    AFTER ADVANCING 1 LINE
+            END-PERFORM.
+
+       OC8000-WRITE-NETWORTH.
+            MOVE "TAPES"        TO NW-COLLECTION.
+            MOVE A-ALL-TAPE-VALUE TO NW-VALUE.
+
+            OPEN OUTPUT NETWORTH-FILE.
+            WRITE NETWORTH-REC.
+            CLOSE NETWORTH-FILE.
+
+       OB3500-CLEAR-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            CLOSE CHECKPOINT-FILE.
+
+
+       OC2100-PRINT-ARTIST-TOTAL-AVG.
+            PERFORM OD1500-CALC-ARTIST-TOTAL-AVG.
+
+            MOVE WS-PREV-ARTIST     TO AA-ARTIST.
+            MOVE WS-PREV-ARTIST     TO AT-ARTIST.
+
+            WRITE OP-COLLECTION-REC FROM ARTIST-AVERAGE-REC
+                AFTER ADVANCING 1 LINE.
+            WRITE OP-COLLECTION-REC FROM ARTIST-TOTAL-REC
+                AFTER ADVANCING 1 LINE.
+
+            MOVE ZEROES             TO A-ARTIST-TAPE-VALUE.
+            MOVE ZEROES             TO A-ARTIST-TAPE-RATING.
+            MOVE ZEROES             TO A-ARTIST-TAPE-NUM.
+
        OC2000-PRINT-PAGE-TOTAL-AVG.
             PERFORM OD1000-CALC-YEAR-TOTAL-AVG.
-       
+
             MOVE WS-PREV-YEAR       TO YA-YEAR.
             MOVE WS-PREV-YEAR       TO YT-YEAR.
-            
+
             WRITE OP-COLLECTION-REC FROM FOOTER-DASHES
                 AFTER ADVANCING 1 LINE.
             WRITE OP-COLLECTION-REC FROM YEAR-AVERAGE-REC
                 AFTER ADVANCING 1 LINE.
             WRITE OP-COLLECTION-REC FROM YEAR-TOTAL-REC
                 AFTER ADVANCING 1 LINE.
-                
+
+            PERFORM OC2500-WRITE-CHECKPOINT.
+
             MOVE ZEROES             TO A-YEAR-TAPE-VALUE.
             MOVE ZEROES             TO A-YEAR-TAPE-RATING.
             MOVE ZEROES             TO A-YEAR-TAPE-NUM.
-                
+
             MOVE SPACES             TO OP-COLLECTION-REC.
-            
+
             WRITE OP-COLLECTION-REC
                 AFTER ADVANCING 1 LINE.
-                
+
+       OC2500-WRITE-CHECKPOINT.
+            MOVE WS-PREV-YEAR       TO CK-YEAR.
+            MOVE WS-LAST-ARTIST     TO CK-ARTIST.
+            MOVE WS-LAST-TITLE      TO CK-TITLE.
+            MOVE A-TAPE-VALUE       TO CK-TAPE-VALUE.
+            MOVE A-TAPE-RATING      TO CK-TAPE-RATING.
+            MOVE A-TAPE-NUM         TO CK-TAPE-NUM.
+            MOVE WS-HIGHEST-RATING  TO CK-HIGHEST-RATING.
+            MOVE HY-YEAR            TO CK-HIGHEST-YEAR.
+            MOVE WS-LOWEST-RATING   TO CK-LOWEST-RATING.
+            MOVE LY-YEAR            TO CK-LOWEST-YEAR.
+            MOVE A-YEAR-TAPE-VALUE  TO CK-YEAR-VALUE.
+            MOVE A-YEAR-TAPE-RATING TO CK-YEAR-RATING.
+            MOVE A-YEAR-TAPE-NUM    TO CK-YEAR-NUM.
+            MOVE A-ARTIST-TAPE-VALUE  TO CK-ARTIST-VALUE.
+            MOVE A-ARTIST-TAPE-RATING TO CK-ARTIST-RATING.
+            MOVE A-ARTIST-TAPE-NUM    TO CK-ARTIST-NUM.
+            MOVE "N"                TO CK-FOOTER-DONE.
+
+            OPEN OUTPUT CHECKPOINT-FILE.
+            WRITE CHECKPOINT-REC.
+            CLOSE CHECKPOINT-FILE.
+
+       OC2600-MARK-FOOTER-DONE.
+      *> Records that the grand-total/duplicates/format-totals footer
+      *> has been written, so a crash between finishing the footer
+      *> and OB3500-CLEAR-CHECKPOINT does not cause a restart to
+      *> print it a second time.
+            MOVE "Y" TO CK-FOOTER-DONE.
+
+            OPEN OUTPUT CHECKPOINT-FILE.
+            WRITE CHECKPOINT-REC.
+            CLOSE CHECKPOINT-FILE.
+
        OC3000-PRINT-GRAND-TOTAL-AVG.
             PERFORM OD2000-CALC-GRAND-TOTAL-AVG.
             
@@ -232,29 +758,57 @@
                 AFTER ADVANCING 1 LINE.
             WRITE OP-COLLECTION-REC FROM GRAND-TOTAL-AVG-DASHES
                 AFTER ADVANCING 1 LINE.
+            WRITE OP-COLLECTION-REC FROM HIGHEST-YEAR-REC
+                AFTER ADVANCING 1 LINE.
+            WRITE OP-COLLECTION-REC FROM LOWEST-YEAR-REC
+                AFTER ADVANCING 1 LINE.
             WRITE OP-COLLECTION-REC FROM GRAND-AVERAGE-REC
                 AFTER ADVANCING 2 LINES.
             WRITE OP-COLLECTION-REC FROM GRAND-TOTAL-REC
                 AFTER ADVANCING 1 LINE.
-                
+
+       OD1500-CALC-ARTIST-TOTAL-AVG.
+            MOVE A-ARTIST-TAPE-VALUE  TO AT-TAPE-VALUE.
+
+            MOVE A-ARTIST-TAPE-VALUE  TO WS-AVG-TAPE-VAL.
+            MOVE A-ARTIST-TAPE-RATING TO WS-AVG-TAPE-RATE.
+
+            DIVIDE A-ARTIST-TAPE-NUM INTO WS-AVG-TAPE-VAL
+                GIVING AA-TAPE-VALUE.
+            DIVIDE A-ARTIST-TAPE-NUM INTO WS-AVG-TAPE-RATE
+                GIVING AA-TAPE-RATING.
+
        OD1000-CALC-YEAR-TOTAL-AVG.
             MOVE A-YEAR-TAPE-VALUE  TO YT-TAPE-VALUE.
-            
+
             MOVE A-YEAR-TAPE-VALUE  TO WS-AVG-TAPE-VAL.
             MOVE A-YEAR-TAPE-RATING TO WS-AVG-TAPE-RATE.
-            
+
             DIVIDE A-YEAR-TAPE-NUM INTO WS-AVG-TAPE-VAL
                 GIVING YA-TAPE-VALUE.
             DIVIDE A-YEAR-TAPE-NUM INTO WS-AVG-TAPE-RATE
                 GIVING YA-TAPE-RATING.
-                
+
+            IF YA-TAPE-RATING > WS-HIGHEST-RATING
+                MOVE YA-TAPE-RATING TO WS-HIGHEST-RATING
+                MOVE WS-PREV-YEAR   TO HY-YEAR
+            ELSE IF YA-TAPE-RATING < WS-LOWEST-RATING
+                MOVE YA-TAPE-RATING TO WS-LOWEST-RATING
+                MOVE WS-PREV-YEAR   TO LY-YEAR
+            END-IF.
+
        OD2000-CALC-GRAND-TOTAL-AVG.
             MOVE A-TAPE-VALUE       TO GT-TAPE-VALUE.
-            
-            MOVE A-TAPE-VALUE       TO WS-AVG-TAPE-VAL.
-            MOVE A-TAPE-RATING      TO WS-AVG-TAPE-RATE.
-            
-            DIVIDE A-TAPE-NUM INTO WS-AVG-TAPE-VAL
-                GIVING GA-TAPE-VALUE.
-            DIVIDE A-TAPE-NUM INTO WS-AVG-TAPE-RATE
-                GIVING GA-TAPE-RATING.
+
+            IF A-TAPE-NUM > 0
+                MOVE A-TAPE-VALUE       TO WS-AVG-TAPE-VAL
+                MOVE A-TAPE-RATING      TO WS-AVG-TAPE-RATE
+
+                DIVIDE A-TAPE-NUM INTO WS-AVG-TAPE-VAL
+                    GIVING GA-TAPE-VALUE
+                DIVIDE A-TAPE-NUM INTO WS-AVG-TAPE-RATE
+                    GIVING GA-TAPE-RATING
+            ELSE
+                MOVE ZERO TO GA-TAPE-VALUE
+                MOVE ZERO TO GA-TAPE-RATING
+            END-IF.
