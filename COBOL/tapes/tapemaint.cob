@@ -0,0 +1,263 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAPE-MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GNUCOBOL.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT MASTER-TAPE
+                ASSIGN TO "/tmp/TAPES.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS TM-KEY
+                FILE STATUS IS WS-MASTER-STATUS.
+            SELECT TRAN-TAPE
+                ASSIGN TO "/tmp/TAPES.TXN"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT MAINT-REPORT
+                ASSIGN TO "/tmp/tape-maint-report"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  MASTER-TAPE.
+       COPY TAPEMSTR.
+
+       FD  TRAN-TAPE.
+       01  TAPE-TRAN-REC.
+            05  TT-TRAN-CODE                PIC X(01).
+            05  TT-ARTIST                   PIC X(20).
+            05  TT-TITLE                    PIC X(20).
+            05  TT-YEAR                     PIC X(04).
+            05  TT-VALUE                    PIC 999V99.
+            05  TT-RATING                   PIC 9V99.
+            05  TT-FORMAT                   PIC X(02).
+
+       FD  MAINT-REPORT.
+       01  MAINT-REPORT-REC                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+            05  WS-MASTER-STATUS            PIC X(02) VALUE "00".
+
+       01  WS-SWITCHES.
+            05  EOF-TRAN-SW                 PIC X VALUE "N".
+                88  EOF-TRAN                      VALUE "Y".
+
+       01  WS-COUNTERS.
+            05  WS-ADD-COUNT                PIC 9(05) VALUE ZERO.
+            05  WS-CHANGE-COUNT             PIC 9(05) VALUE ZERO.
+            05  WS-DELETE-COUNT             PIC 9(05) VALUE ZERO.
+            05  WS-REJECT-COUNT             PIC 9(05) VALUE ZERO.
+
+       01  WS-EDIT-FIELDS.
+            05  WS-EXCEPTION-REASON         PIC X(30) VALUE SPACES.
+            05  WS-MAX-RATING               PIC 9V99 VALUE 5.00.
+
+       01  TITLE-1.
+            05  PIC X(25) VALUE ALL SPACES.
+            05  PIC X(25) VALUE "TAPE MASTER MAINTENANCE".
+
+       01  DETAIL-LINE.
+            05  DL-TRAN-CODE                PIC X(01).
+            05  PIC X(02) VALUE ALL SPACES.
+            05  DL-ARTIST                   PIC X(20).
+            05  PIC X(01) VALUE ALL SPACES.
+            05  DL-TITLE                    PIC X(20).
+            05  PIC X(01) VALUE ALL SPACES.
+            05  DL-RESULT                   PIC X(30).
+
+       01  SUMMARY-LINE.
+            05  SL-LABEL                    PIC X(20).
+            05  SL-COUNT                    PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       00000-MAIN.
+            PERFORM OB1000-SETUP.
+            PERFORM OB2000-PROCESS
+                UNTIL EOF-TRAN.
+            PERFORM OB3000-WRAPUP.
+
+            STOP RUN.
+
+       OB1000-SETUP.
+            OPEN I-O MASTER-TAPE.
+            IF WS-MASTER-STATUS = "35"
+                OPEN OUTPUT MASTER-TAPE
+                CLOSE MASTER-TAPE
+                OPEN I-O MASTER-TAPE
+            END-IF.
+
+            OPEN INPUT TRAN-TAPE.
+            OPEN OUTPUT MAINT-REPORT.
+
+            WRITE MAINT-REPORT-REC FROM TITLE-1.
+            MOVE SPACES TO MAINT-REPORT-REC.
+            WRITE MAINT-REPORT-REC
+                AFTER ADVANCING 1 LINE.
+
+            PERFORM OC1000-READ-TRAN.
+
+       OB2000-PROCESS.
+            EVALUATE TT-TRAN-CODE
+                WHEN "A"
+                    PERFORM OD1000-ADD-TAPE
+                WHEN "C"
+                    PERFORM OD2000-CHANGE-TAPE
+                WHEN "D"
+                    PERFORM OD3000-DELETE-TAPE
+                WHEN OTHER
+                    PERFORM OD4000-REJECT-TRAN
+            END-EVALUATE.
+
+            PERFORM OC1000-READ-TRAN.
+
+       OC1000-READ-TRAN.
+            READ TRAN-TAPE
+                AT END MOVE "Y" TO EOF-TRAN-SW.
+
+       OD1000-ADD-TAPE.
+            MOVE TT-ARTIST              TO TM-ARTIST.
+            MOVE TT-TITLE               TO TM-TITLE.
+
+            PERFORM OD0500-VALIDATE-TRAN.
+
+            IF WS-EXCEPTION-REASON NOT = SPACES
+                MOVE WS-EXCEPTION-REASON TO DL-RESULT
+                ADD 1 TO WS-REJECT-COUNT
+            ELSE
+                MOVE TT-YEAR                TO TM-YEAR
+                MOVE TT-VALUE               TO TM-VALUE
+                MOVE TT-RATING              TO TM-RATING
+                MOVE TT-FORMAT              TO TM-FORMAT
+
+                WRITE TAPE-MASTER-REC
+                    INVALID KEY
+                        MOVE "REJECTED - DUPLICATE KEY" TO DL-RESULT
+                        ADD 1 TO WS-REJECT-COUNT
+                    NOT INVALID KEY
+                        MOVE "ADDED"             TO DL-RESULT
+                        ADD 1 TO WS-ADD-COUNT
+                END-WRITE
+            END-IF.
+
+            PERFORM OE1000-WRITE-DETAIL.
+
+       OD2000-CHANGE-TAPE.
+            MOVE TT-ARTIST              TO TM-ARTIST.
+            MOVE TT-TITLE               TO TM-TITLE.
+
+            READ MASTER-TAPE
+                INVALID KEY
+                    MOVE "REJECTED - NOT ON FILE" TO DL-RESULT
+                    ADD 1 TO WS-REJECT-COUNT
+                NOT INVALID KEY
+                    PERFORM OD0500-VALIDATE-TRAN
+                    IF WS-EXCEPTION-REASON NOT = SPACES
+                        MOVE WS-EXCEPTION-REASON TO DL-RESULT
+                        ADD 1 TO WS-REJECT-COUNT
+                    ELSE
+                        MOVE TT-YEAR         TO TM-YEAR
+                        MOVE TT-VALUE        TO TM-VALUE
+                        MOVE TT-RATING       TO TM-RATING
+                        MOVE TT-FORMAT       TO TM-FORMAT
+                        REWRITE TAPE-MASTER-REC
+                            INVALID KEY
+                                MOVE "REJECTED - REWRITE FAILED"
+                                    TO DL-RESULT
+                                ADD 1 TO WS-REJECT-COUNT
+                            NOT INVALID KEY
+                                MOVE "CHANGED"   TO DL-RESULT
+                                ADD 1 TO WS-CHANGE-COUNT
+                        END-REWRITE
+                    END-IF
+            END-READ.
+
+            PERFORM OE1000-WRITE-DETAIL.
+
+       OD0500-VALIDATE-TRAN.
+            MOVE SPACES TO WS-EXCEPTION-REASON.
+
+            IF TT-YEAR IS NOT NUMERIC
+                MOVE "REJECTED - NON-NUMERIC YEAR"
+                    TO WS-EXCEPTION-REASON
+            ELSE IF TT-VALUE IS NOT NUMERIC
+                MOVE "REJECTED - NON-NUMERIC VALUE"
+                    TO WS-EXCEPTION-REASON
+            ELSE IF TT-RATING IS NOT NUMERIC
+                MOVE "REJECTED - NON-NUMERIC RATING"
+                    TO WS-EXCEPTION-REASON
+            ELSE IF TT-RATING > WS-MAX-RATING
+                MOVE "REJECTED - RATING OUT OF RANGE"
+                    TO WS-EXCEPTION-REASON
+            END-IF.
+
+       OD3000-DELETE-TAPE.
+            MOVE TT-ARTIST              TO TM-ARTIST.
+            MOVE TT-TITLE               TO TM-TITLE.
+
+            READ MASTER-TAPE
+                INVALID KEY
+                    MOVE "REJECTED - NOT ON FILE" TO DL-RESULT
+                    ADD 1 TO WS-REJECT-COUNT
+                NOT INVALID KEY
+                    DELETE MASTER-TAPE
+                        INVALID KEY
+                            MOVE "REJECTED - DELETE FAILED" TO DL-RESULT
+                            ADD 1 TO WS-REJECT-COUNT
+                        NOT INVALID KEY
+                            MOVE "DELETED"   TO DL-RESULT
+                            ADD 1 TO WS-DELETE-COUNT
+                    END-DELETE
+            END-READ.
+
+            PERFORM OE1000-WRITE-DETAIL.
+
+       OD4000-REJECT-TRAN.
+            MOVE TT-ARTIST              TO TM-ARTIST.
+            MOVE TT-TITLE               TO TM-TITLE.
+            MOVE "REJECTED - BAD TRAN CODE" TO DL-RESULT.
+            ADD 1 TO WS-REJECT-COUNT.
+
+            PERFORM OE1000-WRITE-DETAIL.
+
+       OE1000-WRITE-DETAIL.
+            MOVE TT-TRAN-CODE           TO DL-TRAN-CODE.
+            MOVE TM-ARTIST              TO DL-ARTIST.
+            MOVE TM-TITLE               TO DL-TITLE.
+
+            WRITE MAINT-REPORT-REC FROM DETAIL-LINE
+                AFTER ADVANCING 1 LINE.
+
+       OB3000-WRAPUP.
+            MOVE SPACES TO MAINT-REPORT-REC.
+            WRITE MAINT-REPORT-REC
+                AFTER ADVANCING 1 LINE.
+
+            MOVE "RECORDS ADDED:"     TO SL-LABEL.
+            MOVE WS-ADD-COUNT         TO SL-COUNT.
+            WRITE MAINT-REPORT-REC FROM SUMMARY-LINE
+                AFTER ADVANCING 1 LINE.
+
+            MOVE "RECORDS CHANGED:"   TO SL-LABEL.
+            MOVE WS-CHANGE-COUNT      TO SL-COUNT.
+            WRITE MAINT-REPORT-REC FROM SUMMARY-LINE
+                AFTER ADVANCING 1 LINE.
+
+            MOVE "RECORDS DELETED:"   TO SL-LABEL.
+            MOVE WS-DELETE-COUNT      TO SL-COUNT.
+            WRITE MAINT-REPORT-REC FROM SUMMARY-LINE
+                AFTER ADVANCING 1 LINE.
+
+            MOVE "RECORDS REJECTED:"  TO SL-LABEL.
+            MOVE WS-REJECT-COUNT      TO SL-COUNT.
+            WRITE MAINT-REPORT-REC FROM SUMMARY-LINE
+                AFTER ADVANCING 1 LINE.
+
+            CLOSE MASTER-TAPE.
+            CLOSE TRAN-TAPE.
+            CLOSE MAINT-REPORT.
