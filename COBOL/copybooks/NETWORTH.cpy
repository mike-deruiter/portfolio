@@ -0,0 +1,13 @@
+      *> Shared record layout for the collection net-worth hand-off
+      *> files (/tmp/tape-networth, /tmp/music-networth). Each
+      *> collection program drops its grand total here for
+      *> COLLECTION-NETWORTH to pick up; copied into the FD of every
+      *> program that reads or writes one of these files so the field
+      *> positions only have to be maintained in one place. Programs
+      *> that need more than one copy in the same record area (for
+      *> example COLLECTION-NETWORTH, which reads both hand-off files)
+      *> should COPY NETWORTH REPLACING ==NETWORTH-REC== and the
+      *> NW- prefix with names of their own.
+       01  NETWORTH-REC.
+            05  NW-COLLECTION               PIC X(10).
+            05  NW-VALUE                    PIC 9999V99.
