@@ -0,0 +1,12 @@
+      *> Shared record layout for the TAPES.DAT indexed master.
+      *> Copied into the FD of any program that opens the master file
+      *> (TAPE-MAINTENANCE, TAPE-COLLECTION) so the key and field
+      *> positions only have to be maintained in one place.
+       01  TAPE-MASTER-REC.
+            05  TM-KEY.
+                10  TM-ARTIST               PIC X(20).
+                10  TM-TITLE                PIC X(20).
+            05  TM-YEAR                     PIC X(04).
+            05  TM-VALUE                    PIC 999V99.
+            05  TM-RATING                   PIC 9V99.
+            05  TM-FORMAT                   PIC X(02).
