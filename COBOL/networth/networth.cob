@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COLLECTION-NETWORTH.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GNUCOBOL.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT TAPE-NETWORTH
+                ASSIGN TO "/tmp/tape-networth"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TAPE-NW-STATUS.
+            SELECT MUSIC-NETWORTH
+                ASSIGN TO "/tmp/music-networth"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-MUSIC-NW-STATUS.
+            SELECT NETWORTH-REPORT
+                ASSIGN TO "/tmp/networth-report"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  TAPE-NETWORTH.
+       COPY NETWORTH
+           REPLACING ==NETWORTH-REC== BY ==TAPE-NETWORTH-REC==
+                     ==NW-COLLECTION== BY ==TNW-COLLECTION==
+                     ==NW-VALUE==      BY ==TNW-VALUE==.
+
+       FD  MUSIC-NETWORTH.
+       COPY NETWORTH
+           REPLACING ==NETWORTH-REC== BY ==MUSIC-NETWORTH-REC==
+                     ==NW-COLLECTION== BY ==MNW-COLLECTION==
+                     ==NW-VALUE==      BY ==MNW-VALUE==.
+
+       FD  NETWORTH-REPORT.
+       01  NETWORTH-REPORT-REC          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+            05  WS-TAPE-NW-STATUS       PIC X(02) VALUE "00".
+            05  WS-MUSIC-NW-STATUS      PIC X(02) VALUE "00".
+
+       01  WS-FOUND-SWITCHES.
+            05  WS-TAPE-NW-FOUND-SW     PIC X VALUE "N".
+                88  WS-TAPE-NW-FOUND          VALUE "Y".
+            05  WS-MUSIC-NW-FOUND-SW    PIC X VALUE "N".
+                88  WS-MUSIC-NW-FOUND         VALUE "Y".
+
+       01  WS-ACCUMULATORS.
+            05  WS-TAPE-VALUE           PIC 9999V99 VALUE ZERO.
+            05  WS-MUSIC-VALUE          PIC 9999V99 VALUE ZERO.
+            05  WS-COMBINED-VALUE       PIC 99999V99 VALUE ZERO.
+
+       01  TITLE-1.
+            05                          PIC X(20) VALUE ALL SPACES.
+            05                          PIC X(13) VALUE
+                "CONSOLIDATED ".
+            05                          PIC X(21) VALUE
+                "COLLECTION NET WORTH".
+
+       01  HEADER-1.
+            05                          PIC X(06) VALUE ALL SPACES.
+            05                          PIC X(12) VALUE "COLLECTION".
+            05                          PIC X(10) VALUE ALL SPACES.
+            05                          PIC X(05) VALUE "VALUE".
+
+       01  HEADER-DASHES.
+            05                          PIC X(06) VALUE ALL SPACES.
+            05                          PIC X(12) VALUE ALL "-".
+            05                          PIC X(10) VALUE ALL SPACES.
+            05                          PIC X(09) VALUE ALL "-".
+
+       01  DETAIL-LINE.
+            05                          PIC X(06) VALUE ALL SPACES.
+            05  DL-COLLECTION           PIC X(12).
+            05                          PIC X(09) VALUE ALL SPACES.
+            05  DL-VALUE                PIC $,$$9.99.
+
+       01  MISSING-LINE.
+            05                          PIC X(06) VALUE ALL SPACES.
+            05  ML-COLLECTION           PIC X(12).
+            05                          PIC X(09) VALUE ALL SPACES.
+            05                          PIC X(16) VALUE
+                "NOT AVAILABLE - ".
+            05                          PIC X(17) VALUE
+                "RUN REPORT FIRST".
+
+       01  GRAND-TOTAL-DASHES.
+            05                          PIC X(06) VALUE ALL SPACES.
+            05                          PIC X(27) VALUE ALL "-".
+
+       01  GRAND-TOTAL-LINE.
+            05                          PIC X(06) VALUE ALL SPACES.
+            05                          PIC X(20) VALUE
+                "COMBINED NET WORTH:".
+            05  GT-COMBINED-VALUE       PIC $$,$$9.99.
+
+       PROCEDURE DIVISION.
+
+       00000-MAIN.
+            PERFORM OB1000-SETUP.
+            PERFORM OB2000-PRINT-REPORT.
+            PERFORM OB3000-WRAPUP.
+
+            STOP RUN.
+
+       OB1000-SETUP.
+            OPEN OUTPUT NETWORTH-REPORT.
+
+            WRITE NETWORTH-REPORT-REC FROM TITLE-1
+                AFTER ADVANCING 1 LINE.
+            WRITE NETWORTH-REPORT-REC FROM HEADER-1
+                AFTER ADVANCING 2 LINES.
+            WRITE NETWORTH-REPORT-REC FROM HEADER-DASHES
+                AFTER ADVANCING 1 LINE.
+
+            OPEN INPUT TAPE-NETWORTH.
+            IF WS-TAPE-NW-STATUS = "00"
+                READ TAPE-NETWORTH
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE TNW-VALUE TO WS-TAPE-VALUE
+                        MOVE "Y"       TO WS-TAPE-NW-FOUND-SW
+                END-READ
+                CLOSE TAPE-NETWORTH
+            END-IF.
+
+            OPEN INPUT MUSIC-NETWORTH.
+            IF WS-MUSIC-NW-STATUS = "00"
+                READ MUSIC-NETWORTH
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE MNW-VALUE TO WS-MUSIC-VALUE
+                        MOVE "Y"       TO WS-MUSIC-NW-FOUND-SW
+                END-READ
+                CLOSE MUSIC-NETWORTH
+            END-IF.
+
+       OB2000-PRINT-REPORT.
+            IF WS-TAPE-NW-FOUND
+                MOVE "TAPES"        TO DL-COLLECTION
+                MOVE WS-TAPE-VALUE  TO DL-VALUE
+                WRITE NETWORTH-REPORT-REC FROM DETAIL-LINE
+                    AFTER ADVANCING 1 LINE
+            ELSE
+                MOVE "TAPES"        TO ML-COLLECTION
+                WRITE NETWORTH-REPORT-REC FROM MISSING-LINE
+                    AFTER ADVANCING 1 LINE
+            END-IF.
+
+            IF WS-MUSIC-NW-FOUND
+                MOVE "MUSIC"        TO DL-COLLECTION
+                MOVE WS-MUSIC-VALUE TO DL-VALUE
+                WRITE NETWORTH-REPORT-REC FROM DETAIL-LINE
+                    AFTER ADVANCING 1 LINE
+            ELSE
+                MOVE "MUSIC"        TO ML-COLLECTION
+                WRITE NETWORTH-REPORT-REC FROM MISSING-LINE
+                    AFTER ADVANCING 1 LINE
+            END-IF.
+
+       OB3000-WRAPUP.
+            ADD WS-TAPE-VALUE TO WS-COMBINED-VALUE.
+            ADD WS-MUSIC-VALUE TO WS-COMBINED-VALUE.
+
+            MOVE WS-COMBINED-VALUE TO GT-COMBINED-VALUE.
+
+            WRITE NETWORTH-REPORT-REC FROM GRAND-TOTAL-DASHES
+                AFTER ADVANCING 1 LINE.
+            WRITE NETWORTH-REPORT-REC FROM GRAND-TOTAL-LINE
+                AFTER ADVANCING 1 LINE.
+
+            CLOSE NETWORTH-REPORT.
