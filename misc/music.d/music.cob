@@ -12,16 +12,32 @@
                 ASSIGN TO "/tmp/MUSIC.DAT"
                 ORGANIZATION IS LINE SEQUENTIAL.
             SELECT OP-COLLECTION
-                ASSIGN TO DISPLAY
+                ASSIGN TO WS-REPORT-FILENAME
                 ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT EXCEPTION-RPT
+                ASSIGN TO "/tmp/music-exceptions"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT NETWORTH-FILE
+                ASSIGN TO "/tmp/music-networth"
+                ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT SELECTION-FILE
+                ASSIGN TO "/tmp/music-select.ctl"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-SELECT-STATUS.
             SELECT SW-MUSIC
                 ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
-        
+
        FILE SECTION.
        FD  IP-MUSIC.
        01  IP-MUSIC-REC                 PIC X(52).
+       01  IP-MUSIC-FIELDS.
+            05  IM-ARTIST               PIC X(20).
+            05  IM-TITLE                PIC X(20).
+            05  IM-YEAR                 PIC X(04).
+            05  IM-VALUE                PIC 999V99.
+            05  IM-RATING               PIC 9V99.
 
        SD  SW-MUSIC.
        01  SW-MUSIC-REC.
@@ -44,19 +60,59 @@
             05                          PIC X(05).
             05  OP-MUSIC-RATING          PIC 9.99.
 
+       FD  EXCEPTION-RPT.
+       01  EXCEPTION-RPT-REC            PIC X(80).
+
+       FD  NETWORTH-FILE.
+       COPY NETWORTH.
+
+       FD  SELECTION-FILE.
+       01  SELECTION-CTL-REC.
+            05  SC-START-YEAR           PIC X(04).
+            05  SC-END-YEAR             PIC X(04).
+            05  SC-MIN-RATING           PIC 9V99.
+
        WORKING-STORAGE SECTION.
        01  WS-ACCUMULATORS.
             05  A-TOTAL-MUSIC-VALUE      PIC 9999V99 VALUE ZERO.
             05  A-TOTAL-MUSIC-RATING     PIC 999V99 VALUE ZERO.
             05  A-TOTAL-MUSIC-NUM        PIC 9999 VALUE ZERO.
+            05  A-ALL-MUSIC-VALUE        PIC 9999V99 VALUE ZERO.
             05  A-YEAR-MUSIC-VALUE       PIC 9999V99 VALUE ZERO.
             05  A-YEAR-MUSIC-RATING      PIC 999V99 VALUE ZERO.
             05  A-YEAR-MUSIC-NUM         PIC 9999 VALUE ZERO.
+            05  A-ARTIST-MUSIC-VALUE     PIC 9999V99 VALUE ZERO.
+            05  A-ARTIST-MUSIC-RATING    PIC 999V99 VALUE ZERO.
+            05  A-ARTIST-MUSIC-NUM       PIC 9999 VALUE ZERO.
 
        01  WS-SWITCHES.
             05  EOF-IP-MUSIC-SW         PIC X VALUE "N".
-                88  EOF-IP-MUSIC              VALUE "Y".            
-        
+                88  EOF-IP-MUSIC              VALUE "Y".
+            05  EOF-EDIT-SW             PIC X VALUE "N".
+                88  EOF-EDIT                  VALUE "Y".
+
+       01  WS-DUPLICATES.
+            05  WS-DUP-COUNT            PIC 9(03) VALUE ZERO.
+            05  WS-DUP-IX               PIC 9(03) VALUE ZERO.
+            05  WS-DUP-TABLE OCCURS 50 TIMES.
+                10  WSD-YEAR            PIC X(04).
+                10  WSD-ARTIST          PIC X(20).
+                10  WSD-TITLE           PIC X(20).
+                10  WSD-VALUE           PIC 999V99.
+                10  WSD-RATING          PIC 9V99.
+
+       01  WS-EDIT-FIELDS.
+            05  WS-EXCEPTION-REASON     PIC X(25) VALUE SPACES.
+            05  WS-MAX-RATING           PIC 9V99 VALUE 5.00.
+
+       01  WS-FILE-STATUSES.
+            05  WS-SELECT-STATUS        PIC X(02) VALUE "00".
+
+       01  WS-SELECTION-CRITERIA.
+            05  WS-SEL-START-YEAR       PIC X(04) VALUE "0000".
+            05  WS-SEL-END-YEAR         PIC X(04) VALUE "9999".
+            05  WS-SEL-MIN-RATING       PIC 9V99 VALUE ZERO.
+
        01  WS-AVERAGES.
             05  WS-AVG-MUSIC-RATING      PIC 999V99 VALUE ZERO.
             05  WS-AVG-MUSIC-VAL         PIC 9999V99 VALUE ZERO.
@@ -67,7 +123,16 @@
         
        01  WS-TEMPORARY.
             05  WS-PREV-YEAR            PIC X(04) VALUE ALL SPACES.
-        
+            05  WS-PREV-ARTIST          PIC X(20) VALUE SPACES.
+            05  WS-LAST-ARTIST          PIC X(20) VALUE SPACES.
+            05  WS-LAST-TITLE           PIC X(20) VALUE SPACES.
+
+       01  WS-CURRENT-DATE.
+            05  WS-CD-YYYYMMDD          PIC X(08).
+            05  WS-CD-REST              PIC X(13).
+
+       01  WS-REPORT-FILENAME          PIC X(40) VALUE SPACES.
+
        01  YEAR-AVERAGE-REC.
             05                          PIC X(06) VALUE ALL SPACES.
             05  YA-YEAR                 PIC X(05) VALUE ALL SPACES.
@@ -84,6 +149,22 @@
             05                          PIC X(40) VALUE ALL SPACES.
             05  YT-MUSIC-VALUE          PIC $,$$9.99 VALUE ZERO.
         
+       01  ARTIST-AVERAGE-REC.
+            05                          PIC X(09) VALUE ALL SPACES.
+            05  AA-ARTIST               PIC X(20) VALUE ALL SPACES.
+            05                          PIC X(08) VALUE "AVERAGE:".
+            05                          PIC X(22) VALUE ALL SPACES.
+            05  AA-MUSIC-VALUE          PIC $$9.99 VALUE ZERO.
+            05                          PIC X(05) VALUE ALL SPACES.
+            05  AA-MUSIC-RATING         PIC 9.99 VALUE ZERO.
+
+       01  ARTIST-TOTAL-REC.
+            05                          PIC X(09) VALUE ALL SPACES.
+            05  AT-ARTIST               PIC X(20) VALUE ALL SPACES.
+            05                          PIC X(06) VALUE "TOTAL:".
+            05                          PIC X(22) VALUE ALL SPACES.
+            05  AT-MUSIC-VALUE          PIC $,$$9.99 VALUE ZERO.
+
        01  GRAND-AVERAGE-REC.
             05                          PIC X(06) VALUE ALL SPACES.
             05                          PIC X(06) VALUE "GRAND ".
@@ -151,18 +232,145 @@
             05                          PIC X(06) VALUE ALL SPACES.
             05                          PIC X(68) VALUE ALL "-".
 
+       01  EXC-TITLE-1.
+            05                          PIC X(20) VALUE ALL SPACES.
+            05                          PIC X(13) VALUE "MUSIC INPUT ".
+            05                          PIC X(12) VALUE "EXCEPTIONS".
+
+       01  EXC-HEADER-1.
+            05                          PIC X(20) VALUE "ARTIST".
+            05                          PIC X(02) VALUE ALL SPACES.
+            05                          PIC X(20) VALUE "TITLE".
+            05                          PIC X(02) VALUE ALL SPACES.
+            05                          PIC X(25) VALUE "REASON".
+
+       01  EXC-DETAIL-LINE.
+            05  ED-ARTIST               PIC X(20).
+            05                          PIC X(02) VALUE ALL SPACES.
+            05  ED-TITLE                PIC X(20).
+            05                          PIC X(02) VALUE ALL SPACES.
+            05  ED-REASON               PIC X(25).
+
+       01  DUP-TITLE.
+            05                          PIC X(06) VALUE ALL SPACES.
+            05                          PIC X(20) VALUE
+                "POSSIBLE DUPLICATES:".
+
+       01  DUP-NONE-LINE.
+            05                          PIC X(06) VALUE ALL SPACES.
+            05                          PIC X(10) VALUE "NO DUPS".
+
+       01  DUP-DETAIL-LINE.
+            05                          PIC X(06) VALUE ALL SPACES.
+            05  DD-YEAR                 PIC X(04).
+            05                          PIC X(03) VALUE ALL SPACES.
+            05  DD-ARTIST               PIC X(20).
+            05                          PIC X(02) VALUE ALL SPACES.
+            05  DD-TITLE                PIC X(20).
+            05                          PIC X(03) VALUE ALL SPACES.
+            05  DD-VALUE                PIC $$$9.99.
+            05                          PIC X(05) VALUE ALL SPACES.
+            05  DD-RATING               PIC 9.99.
+
        PROCEDURE DIVISION.
 
        00000-MAIN.
+      *> One report per calendar day - a second run today overwrites
+      *> (OPEN OUTPUT truncates) today's earlier /tmp/music-collection-
+      *> YYYYMMDD rather than keeping both. req001's "history of past
+      *> runs" is therefore day-granularity only, same as the tape
+      *> side's single rewritable /tmp/tape-collection.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+            STRING "/tmp/music-collection-" DELIMITED BY SIZE
+                   WS-CD-YYYYMMDD       DELIMITED BY SIZE
+                INTO WS-REPORT-FILENAME.
+
             SORT SW-MUSIC
                 ASCENDING SW-MUSIC-YEAR,
                           SW-MUSIC-ARTIST,
                           SW-MUSIC-TITLE
-                USING IP-MUSIC
+                INPUT PROCEDURE OV1000-EDIT-INPUT
                 OUTPUT PROCEDURE OA1000-MAINLINE.
 
             STOP RUN.
-            
+
+       OV1000-EDIT-INPUT.
+            PERFORM OV0500-READ-SELECTION.
+
+            OPEN INPUT IP-MUSIC.
+            OPEN OUTPUT EXCEPTION-RPT.
+
+            WRITE EXCEPTION-RPT-REC FROM EXC-TITLE-1.
+            WRITE EXCEPTION-RPT-REC FROM EXC-HEADER-1
+                AFTER ADVANCING 1 LINE.
+
+            PERFORM OV2000-EDIT-RECORD
+                UNTIL EOF-EDIT.
+
+            CLOSE IP-MUSIC.
+            CLOSE EXCEPTION-RPT.
+
+       OV0500-READ-SELECTION.
+            OPEN INPUT SELECTION-FILE.
+            IF WS-SELECT-STATUS = "00"
+                READ SELECTION-FILE
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE SC-START-YEAR  TO WS-SEL-START-YEAR
+                        MOVE SC-END-YEAR    TO WS-SEL-END-YEAR
+                        MOVE SC-MIN-RATING  TO WS-SEL-MIN-RATING
+                END-READ
+                CLOSE SELECTION-FILE
+            END-IF.
+
+       OV2000-EDIT-RECORD.
+            READ IP-MUSIC
+                AT END MOVE "Y" TO EOF-EDIT-SW
+                NOT AT END
+                    PERFORM OV3000-VALIDATE-RECORD
+            END-READ.
+
+       OV3000-VALIDATE-RECORD.
+            MOVE SPACES TO WS-EXCEPTION-REASON.
+
+            IF IM-YEAR IS NOT NUMERIC
+                MOVE "NON-NUMERIC YEAR" TO WS-EXCEPTION-REASON
+            ELSE IF IM-VALUE IS NOT NUMERIC
+                MOVE "NON-NUMERIC VALUE" TO WS-EXCEPTION-REASON
+            ELSE IF IM-RATING IS NOT NUMERIC
+                MOVE "NON-NUMERIC RATING" TO WS-EXCEPTION-REASON
+            ELSE IF IM-RATING > WS-MAX-RATING
+                MOVE "RATING OUT OF RANGE" TO WS-EXCEPTION-REASON
+            END-IF.
+
+            IF WS-EXCEPTION-REASON = SPACES
+      *> Net worth runs against every valid record, not just the
+      *> ones a req009 selection run keeps, so an "appraise the
+      *> good stuff" run never understates it.
+                ADD IM-VALUE TO A-ALL-MUSIC-VALUE
+
+                IF IM-YEAR >= WS-SEL-START-YEAR
+                        AND IM-YEAR <= WS-SEL-END-YEAR
+                        AND IM-RATING >= WS-SEL-MIN-RATING
+                    MOVE IM-ARTIST      TO SW-MUSIC-ARTIST
+                    MOVE IM-TITLE       TO SW-MUSIC-TITLE
+                    MOVE IM-YEAR        TO SW-MUSIC-YEAR
+                    MOVE IM-VALUE       TO SW-MUSIC-VALUE
+                    MOVE IM-RATING      TO SW-MUSIC-RATING
+                    RELEASE SW-MUSIC-REC
+                END-IF
+            ELSE
+                PERFORM OV4000-WRITE-EXCEPTION
+            END-IF.
+
+       OV4000-WRITE-EXCEPTION.
+            MOVE IM-ARTIST          TO ED-ARTIST.
+            MOVE IM-TITLE           TO ED-TITLE.
+            MOVE WS-EXCEPTION-REASON TO ED-REASON.
+
+            WRITE EXCEPTION-RPT-REC FROM EXC-DETAIL-LINE
+                AFTER ADVANCING 1 LINE.
+
        OA1000-MAINLINE.
             PERFORM OB1000-SETUP.
             PERFORM OB2000-PROCESS
@@ -192,36 +400,124 @@
             MOVE SW-MUSIC-YEAR          TO HY-YEAR.
             MOVE SW-MUSIC-YEAR          TO LY-YEAR.
 
+            MOVE SW-MUSIC-ARTIST        TO WS-PREV-ARTIST.
+
        OB2000-PROCESS.
-            IF SW-MUSIC-YEAR IS NOT EQUAL TO WS-PREV-YEAR
-                PERFORM OC2000-PRINT-PAGE-TOTAL-AVG
-                MOVE SW-MUSIC-YEAR      TO WS-PREV-YEAR
-                MOVE SW-MUSIC-YEAR      TO OP-MUSIC-YEAR
-            END-IF.
-       
-            MOVE SW-MUSIC-TITLE         TO OP-MUSIC-TITLE.
-            MOVE SW-MUSIC-ARTIST        TO OP-MUSIC-ARTIST.
-            MOVE SW-MUSIC-VALUE         TO OP-MUSIC-VALUE.
-            MOVE SW-MUSIC-RATING        TO OP-MUSIC-RATING.
+            IF SW-MUSIC-YEAR = WS-PREV-YEAR
+                    AND SW-MUSIC-ARTIST = WS-LAST-ARTIST
+                    AND SW-MUSIC-TITLE = WS-LAST-TITLE
+                PERFORM OC6000-FLAG-DUPLICATE
+            ELSE
+                IF SW-MUSIC-YEAR IS NOT EQUAL TO WS-PREV-YEAR
+                    IF WS-PREV-ARTIST NOT = SPACES
+                        PERFORM OC2100-PRINT-ARTIST-TOTAL-AVG
+                    END-IF
+                    PERFORM OC2000-PRINT-PAGE-TOTAL-AVG
+                    MOVE SW-MUSIC-YEAR  TO WS-PREV-YEAR
+                    MOVE SW-MUSIC-YEAR  TO OP-MUSIC-YEAR
+                    MOVE SPACES         TO WS-PREV-ARTIST
+                ELSE
+                    IF SW-MUSIC-ARTIST IS NOT EQUAL TO WS-PREV-ARTIST
+                            AND WS-PREV-ARTIST NOT = SPACES
+                        PERFORM OC2100-PRINT-ARTIST-TOTAL-AVG
+                    END-IF
+                END-IF
 
-            ADD  SW-MUSIC-VALUE         TO A-YEAR-MUSIC-VALUE.
-            ADD  SW-MUSIC-RATING        TO A-YEAR-MUSIC-RATING.
-            ADD  1                      TO A-YEAR-MUSIC-NUM.
+                MOVE SW-MUSIC-ARTIST    TO WS-PREV-ARTIST
 
-            WRITE OP-COLLECTION-REC
-                BEFORE ADVANCING 1 LINE.
+                MOVE SW-MUSIC-TITLE     TO OP-MUSIC-TITLE
+                MOVE SW-MUSIC-ARTIST    TO OP-MUSIC-ARTIST
+                MOVE SW-MUSIC-VALUE     TO OP-MUSIC-VALUE
+                MOVE SW-MUSIC-RATING    TO OP-MUSIC-RATING
+
+                ADD  SW-MUSIC-VALUE     TO A-YEAR-MUSIC-VALUE
+                ADD  SW-MUSIC-RATING    TO A-YEAR-MUSIC-RATING
+                ADD  1                  TO A-YEAR-MUSIC-NUM
+
+                ADD  SW-MUSIC-VALUE     TO A-ARTIST-MUSIC-VALUE
+                ADD  SW-MUSIC-RATING    TO A-ARTIST-MUSIC-RATING
+                ADD  1                  TO A-ARTIST-MUSIC-NUM
 
-            MOVE SPACES                 TO OP-MUSIC-YEAR.
+                MOVE SW-MUSIC-ARTIST    TO WS-LAST-ARTIST
+                MOVE SW-MUSIC-TITLE     TO WS-LAST-TITLE
+
+                WRITE OP-COLLECTION-REC
+                    BEFORE ADVANCING 1 LINE
+
+                MOVE SPACES             TO OP-MUSIC-YEAR
+            END-IF.
 
             RETURN SW-MUSIC
                 AT END MOVE "Y" TO EOF-IP-MUSIC-SW.
 
+       OC6000-FLAG-DUPLICATE.
+            IF WS-DUP-COUNT < 50
+                ADD 1 TO WS-DUP-COUNT
+                MOVE SW-MUSIC-YEAR   TO WSD-YEAR(WS-DUP-COUNT)
+                MOVE SW-MUSIC-ARTIST TO WSD-ARTIST(WS-DUP-COUNT)
+                MOVE SW-MUSIC-TITLE  TO WSD-TITLE(WS-DUP-COUNT)
+                MOVE SW-MUSIC-VALUE  TO WSD-VALUE(WS-DUP-COUNT)
+                MOVE SW-MUSIC-RATING TO WSD-RATING(WS-DUP-COUNT)
+            END-IF.
+
        OB3000-WRAPUP.
-            PERFORM OC2000-PRINT-PAGE-TOTAL-AVG
+            IF WS-PREV-ARTIST NOT = SPACES
+                PERFORM OC2100-PRINT-ARTIST-TOTAL-AVG
+            END-IF.
+            IF WS-PREV-YEAR NOT = SPACES
+                PERFORM OC2000-PRINT-PAGE-TOTAL-AVG
+            END-IF.
             PERFORM OC3000-PRINT-GRAND-TOTAL-AVG.
-            
+            PERFORM OC4000-PRINT-DUPLICATES.
+            PERFORM OC5000-WRITE-NETWORTH.
+
             CLOSE OP-COLLECTION.
-                
+
+       OC4000-PRINT-DUPLICATES.
+            WRITE OP-COLLECTION-REC FROM GRAND-TOTAL-AVG-DASHES
+                BEFORE ADVANCING 2 LINES.
+            WRITE OP-COLLECTION-REC FROM DUP-TITLE
+                BEFORE ADVANCING 1 LINE.
+
+            IF WS-DUP-COUNT = 0
+                WRITE OP-COLLECTION-REC FROM DUP-NONE-LINE
+                    BEFORE ADVANCING 1 LINE
+            ELSE
+                PERFORM VARYING WS-DUP-IX FROM 1 BY 1
+                        UNTIL WS-DUP-IX > WS-DUP-COUNT
+                    MOVE WSD-YEAR(WS-DUP-IX)   TO DD-YEAR
+                    MOVE WSD-ARTIST(WS-DUP-IX) TO DD-ARTIST
+                    MOVE WSD-TITLE(WS-DUP-IX)  TO DD-TITLE
+                    MOVE WSD-VALUE(WS-DUP-IX)  TO DD-VALUE
+                    MOVE WSD-RATING(WS-DUP-IX) TO DD-RATING
+                    WRITE OP-COLLECTION-REC FROM DUP-DETAIL-LINE
+                        BEFORE ADVANCING 1 LINE
+                END-PERFORM
+            END-IF.
+
+       OC5000-WRITE-NETWORTH.
+            MOVE "MUSIC"           TO NW-COLLECTION.
+            MOVE A-ALL-MUSIC-VALUE TO NW-VALUE.
+
+            OPEN OUTPUT NETWORTH-FILE.
+            WRITE NETWORTH-REC.
+            CLOSE NETWORTH-FILE.
+
+       OC2100-PRINT-ARTIST-TOTAL-AVG.
+            PERFORM OD1500-CALC-ARTIST-TOTAL-AVG.
+
+            MOVE WS-PREV-ARTIST         TO AA-ARTIST.
+            MOVE WS-PREV-ARTIST         TO AT-ARTIST.
+
+            WRITE OP-COLLECTION-REC FROM ARTIST-AVERAGE-REC
+                BEFORE ADVANCING 1 LINE.
+            WRITE OP-COLLECTION-REC FROM ARTIST-TOTAL-REC
+                BEFORE ADVANCING 1 LINE.
+
+            MOVE ZEROES                 TO A-ARTIST-MUSIC-VALUE.
+            MOVE ZEROES                 TO A-ARTIST-MUSIC-RATING.
+            MOVE ZEROES                 TO A-ARTIST-MUSIC-NUM.
+
        OC2000-PRINT-PAGE-TOTAL-AVG.
             PERFORM OD1000-CALC-YEAR-TOTAL-AVG.
        
@@ -255,6 +551,17 @@
 
             MOVE SPACES                 TO OP-COLLECTION-REC.
                 
+       OD1500-CALC-ARTIST-TOTAL-AVG.
+            MOVE A-ARTIST-MUSIC-VALUE   TO AT-MUSIC-VALUE.
+
+            MOVE A-ARTIST-MUSIC-VALUE   TO WS-AVG-MUSIC-VAL.
+            MOVE A-ARTIST-MUSIC-RATING  TO WS-AVG-MUSIC-RATING.
+
+            DIVIDE A-ARTIST-MUSIC-NUM INTO WS-AVG-MUSIC-VAL
+                GIVING AA-MUSIC-VALUE.
+            DIVIDE A-ARTIST-MUSIC-NUM INTO WS-AVG-MUSIC-RATING
+                GIVING AA-MUSIC-RATING.
+
        OD1000-CALC-YEAR-TOTAL-AVG.
             MOVE A-YEAR-MUSIC-VALUE      TO YT-MUSIC-VALUE.
             
@@ -285,11 +592,16 @@
                 
        OD2000-CALC-GRAND-TOTAL-AVG.
             MOVE A-TOTAL-MUSIC-VALUE TO GT-MUSIC-VALUE.
-            
-            MOVE A-TOTAL-MUSIC-VALUE     TO WS-AVG-MUSIC-VAL.
-            MOVE A-TOTAL-MUSIC-RATING    TO WS-AVG-MUSIC-RATING.
-            
-            DIVIDE A-TOTAL-MUSIC-NUM INTO WS-AVG-MUSIC-VAL
-                GIVING GA-MUSIC-VALUE.
-            DIVIDE A-TOTAL-MUSIC-NUM INTO WS-AVG-MUSIC-RATING
-                GIVING GA-MUSIC-RATING.
+
+            IF A-TOTAL-MUSIC-NUM > 0
+                MOVE A-TOTAL-MUSIC-VALUE     TO WS-AVG-MUSIC-VAL
+                MOVE A-TOTAL-MUSIC-RATING    TO WS-AVG-MUSIC-RATING
+
+                DIVIDE A-TOTAL-MUSIC-NUM INTO WS-AVG-MUSIC-VAL
+                    GIVING GA-MUSIC-VALUE
+                DIVIDE A-TOTAL-MUSIC-NUM INTO WS-AVG-MUSIC-RATING
+                    GIVING GA-MUSIC-RATING
+            ELSE
+                MOVE ZERO TO GA-MUSIC-VALUE
+                MOVE ZERO TO GA-MUSIC-RATING
+            END-IF.
